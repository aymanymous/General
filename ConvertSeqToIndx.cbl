@@ -15,6 +15,19 @@
                  RECORD KEY IS IndxCode
                  ALTERNATE RECORD KEY IS IndxTitle WITH DUPLICATES
                  FILE STATUS IS IndxStatus.
+      * IndxFile is opened I-O so each run loads a DELTA on top of
+      * the existing catalog (NEW codes added, EXISTING codes
+      * REWRITTEN) rather than rebuilding IDX.DAT from scratch.
+       SELECT RejectFile ASSIGN
+        TO "MYPATH/REJECT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RejectStatus.
+       SELECT SupplierFile ASSIGN
+        TO "MYPATH/SUPPLIER.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS RANDOM
+                 RECORD KEY IS SupplierCode
+                 FILE STATUS IS SupplierStatus.
        DATA DIVISION.
        FILE SECTION.
        FD IndxFile.
@@ -23,6 +36,23 @@
           02 IndxTitle              PIC X(40).
           02 IndxSupplierCode       PIC 99.
 
+       FD RejectFile.
+       01 RejectRecord.
+          02 RejCode                PIC 9(5).
+          02 RejTitle               PIC X(40).
+          02 RejSupplierCode        PIC 99.
+      * RejReason tells the reader WHAT kind of reject this is;
+      * RejFileStatus is only meaningful (a real COBOL file status)
+      * when RejReason is IDX-STAT - it is zero for rejects, such as
+      * an unknown supplier code, that never touched IndxFile.
+          02 RejReason              PIC X(8).
+          02 RejFileStatus          PIC 99.
+
+       FD SupplierFile.
+       01 SupplierRecord.
+          02 SupplierCode           PIC 99.
+          02 SupplierName           PIC X(30).
+
        FD SeqFile.
        01 SeqRecord.
           88   EndOfFile VALUE HIGH-VALUES.
@@ -32,9 +62,21 @@
 
        WORKING-STORAGE SECTION.
        77 IndxStatus   PIC 99 VALUE ZEROES.
-          88 OK-IndxStatus    VALUE 00.
+          88 OK-IndxStatus       VALUE 00.
+          88 NOTFND-IndxStatus   VALUE 23.
+          88 NOFILE-IndxStatus   VALUE 35.
        77 SeqStatus   PIC 99 VALUE ZEROES.
           88 OK-SeqStatus    VALUE 00.
+       77 RejectStatus   PIC 99 VALUE ZEROES.
+          88 OK-RejectStatus    VALUE 00.
+       77 SupplierStatus   PIC 99 VALUE ZEROES.
+          88 OK-SupplierStatus       VALUE 00.
+          88 NOTFND-SupplierStatus   VALUE 23.
+       77 ReadCount     PIC 9(7) VALUE ZEROES.
+       77 AddCount      PIC 9(7) VALUE ZEROES.
+       77 UpdateCount   PIC 9(7) VALUE ZEROES.
+       77 RejectCount   PIC 9(7) VALUE ZEROES.
+       77 RejReasonCode PIC X(8) VALUE SPACES.
        PROCEDURE DIVISION.
        Begin.
           OPEN INPUT SeqFile.
@@ -43,25 +85,107 @@
                DISPLAY "FILE-STATUS:" SeqStatus
                STOP RUN
            END-IF
-          OPEN OUTPUT IndxFile.
+          OPEN I-O IndxFile.
+          IF NOFILE-IndxStatus
+             OPEN OUTPUT IndxFile
+             CLOSE IndxFile
+             OPEN I-O IndxFile
+          END-IF.
                      IF NOT OK-IndxStatus
                DISPLAY "ISSUE WHILE OPENING IndxFile "
                DISPLAY "FILE-STATUS:" IndxStatus
                STOP RUN
            END-IF
+          OPEN OUTPUT RejectFile.
+                     IF NOT OK-RejectStatus
+               DISPLAY "ISSUE WHILE OPENING RejectFile "
+               DISPLAY "FILE-STATUS:" RejectStatus
+               STOP RUN
+           END-IF
+          OPEN INPUT SupplierFile.
+                     IF NOT OK-SupplierStatus
+               DISPLAY "ISSUE WHILE OPENING SupplierFile "
+               DISPLAY "FILE-STATUS:" SupplierStatus
+               STOP RUN
+           END-IF
 
           READ SeqFile
              AT END SET EndOfFile TO TRUE
           END-READ.
           PERFORM UNTIL EndOfFile
-             WRITE IndxRecord FROM SeqRecord
-                INVALID KEY DISPLAY "Indx STATUS :- ", IndxStatus
-             END-WRITE
+             ADD 1 TO ReadCount
+             PERFORM Load-One-Record
              READ SeqFile
                 AT END SET EndOfFile TO TRUE
              END-READ
           END-PERFORM.
 
           CLOSE IndxFile
-                SeqFile.
+                SeqFile
+                RejectFile
+                SupplierFile.
+          PERFORM Print-Control-Totals.
           STOP RUN.
+
+       Load-One-Record.
+          MOVE SeqSupplierCode TO SupplierCode
+          READ SupplierFile
+             KEY IS SupplierCode
+             INVALID KEY CONTINUE
+          END-READ
+          IF NOTFND-SupplierStatus
+             DISPLAY "UNKNOWN SUPPLIER CODE :- ", SeqSupplierCode
+             ADD 1 TO RejectCount
+             MOVE "NOSUPPLR" TO RejReasonCode
+             MOVE ZEROES TO IndxStatus
+             PERFORM Write-Reject-Record
+          ELSE
+             PERFORM Load-Indx-Record
+          END-IF.
+
+       Load-Indx-Record.
+          MOVE SeqCode TO IndxCode
+          READ IndxFile
+             KEY IS IndxCode
+             INVALID KEY CONTINUE
+          END-READ
+          IF NOTFND-IndxStatus
+             WRITE IndxRecord FROM SeqRecord
+                INVALID KEY
+                   DISPLAY "Indx STATUS :- ", IndxStatus
+                   ADD 1 TO RejectCount
+                   MOVE "IDX-STAT" TO RejReasonCode
+                   PERFORM Write-Reject-Record
+                NOT INVALID KEY
+                   ADD 1 TO AddCount
+             END-WRITE
+          ELSE
+             MOVE SeqTitle TO IndxTitle
+             MOVE SeqSupplierCode TO IndxSupplierCode
+             REWRITE IndxRecord
+                INVALID KEY
+                   DISPLAY "Indx STATUS :- ", IndxStatus
+                   ADD 1 TO RejectCount
+                   MOVE "IDX-STAT" TO RejReasonCode
+                   PERFORM Write-Reject-Record
+                NOT INVALID KEY
+                   ADD 1 TO UpdateCount
+             END-REWRITE
+          END-IF.
+
+       Write-Reject-Record.
+          MOVE SeqCode TO RejCode
+          MOVE SeqTitle TO RejTitle
+          MOVE SeqSupplierCode TO RejSupplierCode
+          MOVE RejReasonCode TO RejReason
+          MOVE IndxStatus TO RejFileStatus
+          WRITE RejectRecord.
+
+       Print-Control-Totals.
+          DISPLAY "*****************************************".
+          DISPLAY "  ConvertSeqToIndx - RUN CONTROL TOTALS   ".
+          DISPLAY "*****************************************".
+          DISPLAY "RECORDS READ FROM SeqFile    : " ReadCount.
+          DISPLAY "RECORDS ADDED TO IndxFile    : " AddCount.
+          DISPLAY "RECORDS UPDATED ON IndxFile  : " UpdateCount.
+          DISPLAY "RECORDS REJECTED             : " RejectCount.
