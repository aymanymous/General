@@ -3,9 +3,64 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT IndxFile ASSIGN
+        TO "MYPATH/IDX.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS IndxCode
+                 ALTERNATE RECORD KEY IS IndxTitle WITH DUPLICATES
+                 FILE STATUS IS IndxStatus.
+       SELECT AuditFile ASSIGN
+        TO "MYPATH/AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditStatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD IndxFile.
+       01 IndxRecord.
+          02 IndxCode               PIC 9(5).
+          02 IndxTitle              PIC X(40).
+          02 IndxSupplierCode       PIC 99.
+
+       FD AuditFile.
+       01 AuditRecord.
+          02 AuditCode              PIC 9(5).
+          02 AuditAction            PIC X(6).
+          02 AuditBeforeTitle       PIC X(40).
+          02 AuditBeforeSupplier    PIC 99.
+          02 AuditAfterTitle        PIC X(40).
+          02 AuditAfterSupplier     PIC 99.
+          02 AuditDate              PIC 9(8).
+          02 AuditOperator          PIC X(8).
+
        WORKING-STORAGE SECTION.
        77 CHOICE PIC 9.
+       77 IndxStatus   PIC 99 VALUE ZEROES.
+          88 OK-IndxStatus      VALUE 00.
+          88 DUP-IndxStatus     VALUE 22.
+          88 NOTFND-IndxStatus  VALUE 23.
+          88 NOFILE-IndxStatus  VALUE 35.
+       77 AuditStatus   PIC 99 VALUE ZEROES.
+          88 OK-AuditStatus      VALUE 00.
+          88 NOFILE-AuditStatus  VALUE 35.
+       77 OperatorId            PIC X(8).
+       77 TodaysDate            PIC 9(8).
+       77 EntryCode            PIC 9(5).
+       77 EntryTitle           PIC X(40).
+       77 EntrySupplierCode    PIC 99.
+       77 ReadMode             PIC 9.
+       77 QueryCode            PIC 9(5).
+       77 QueryTitle           PIC X(40).
+       77 MoreMatches          PIC X(1) VALUE "Y".
+          88 NoMoreMatches        VALUE "N".
+       77 AnyTitleFound        PIC X(1) VALUE "N".
+          88 NoTitleFound          VALUE "N".
+       77 ManageCode           PIC 9(5).
+       77 ManageAction         PIC 9.
+       77 ManageConfirm        PIC X(1).
+          88 ManageConfirmedYes    VALUE "Y" "y".
        SCREEN SECTION.
        01 MAIN-SCREEN.
            02 BLANK SCREEN.
@@ -19,43 +74,331 @@
            02 LINE 8 COL 1 VALUE "ENTER YOUR CHOICE :                 ".
        01 WRITE-SCREEN.
            02 BLANK SCREEN.
-           02 LINE 1 COL 1 VALUE "Executing  WRITE".
-       01 READ-SCREEN.
+           02 LINE 1 COL 1 VALUE "************************************".
+           02 LINE 2 COL 1 VALUE "        ADD CATALOG RECORD          ".
+           02 LINE 3 COL 1 VALUE "************************************".
+           02 LINE 5 COL 1 VALUE "CODE           :".
+           02 LINE 5 COL 19 PIC 9(5) USING EntryCode.
+           02 LINE 6 COL 1 VALUE "TITLE          :".
+           02 LINE 6 COL 19 PIC X(40) USING EntryTitle.
+           02 LINE 7 COL 1 VALUE "SUPPLIER CODE  :".
+           02 LINE 7 COL 19 PIC 99 USING EntrySupplierCode.
+       01 WRITE-OK-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "Record added to the catalog.".
+       01 WRITE-DUP-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "CODE ALREADY EXISTS - NOT ADDED.".
+       01 WRITE-ERR-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "ERROR WRITING - FILE STATUS :".
+           02 LINE 1 COL 40 PIC 99 USING IndxStatus.
+       01 READ-MENU-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "************************************".
+           02 LINE 2 COL 1 VALUE "        CATALOG INQUIRY             ".
+           02 LINE 3 COL 1 VALUE "************************************".
+           02 LINE 4 COL 1 VALUE "1. LOOK UP BY CODE                  ".
+           02 LINE 5 COL 1 VALUE "2. LOOK UP BY TITLE                 ".
+           02 LINE 6 COL 1 VALUE "ENTER YOUR CHOICE :                 ".
+           02 LINE 6 COL 23 PIC 9 USING ReadMode.
+       01 READ-CODE-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "CODE TO LOOK UP :".
+           02 LINE 1 COL 19 PIC 9(5) USING QueryCode.
+       01 READ-TITLE-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "TITLE TO LOOK UP :".
+           02 LINE 1 COL 20 PIC X(40) USING QueryTitle.
+       01 READ-RESULT-SCREEN.
            02 BLANK SCREEN.
-           02 LINE 1 COL 1 VALUE "Executing  READ".
-       01 MANAGE-SCREEN.
+           02 LINE 1 COL 1 VALUE "CODE           :".
+           02 LINE 1 COL 19 PIC 9(5) USING IndxCode.
+           02 LINE 2 COL 1 VALUE "TITLE          :".
+           02 LINE 2 COL 19 PIC X(40) USING IndxTitle.
+           02 LINE 3 COL 1 VALUE "SUPPLIER CODE  :".
+           02 LINE 3 COL 19 PIC 99 USING IndxSupplierCode.
+       01 READ-NOTFOUND-SCREEN.
            02 BLANK SCREEN.
-           02 LINE 1 COL 1 VALUE "Executing MANAGEMENT".
+           02 LINE 1 COL 1 VALUE "NO CATALOG RECORD FOUND.".
+       01 MANAGE-CODE-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "CODE TO MAINTAIN :".
+           02 LINE 1 COL 20 PIC 9(5) USING ManageCode.
+       01 MANAGE-NOTFOUND-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "NO CATALOG RECORD FOUND.".
+       01 MANAGE-MENU-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "CODE           :".
+           02 LINE 1 COL 19 PIC 9(5) USING IndxCode.
+           02 LINE 2 COL 1 VALUE "TITLE          :".
+           02 LINE 2 COL 19 PIC X(40) USING IndxTitle.
+           02 LINE 3 COL 1 VALUE "SUPPLIER CODE  :".
+           02 LINE 3 COL 19 PIC 99 USING IndxSupplierCode.
+           02 LINE 5 COL 1 VALUE "1. CHANGE TITLE / SUPPLIER CODE".
+           02 LINE 6 COL 1 VALUE "2. DELETE THIS RECORD".
+           02 LINE 7 COL 1 VALUE "3. CANCEL".
+           02 LINE 8 COL 1 VALUE "ENTER YOUR CHOICE :".
+           02 LINE 8 COL 21 PIC 9 USING ManageAction.
+       01 MANAGE-CHANGE-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "NEW TITLE          :".
+           02 LINE 1 COL 22 PIC X(40) USING EntryTitle.
+           02 LINE 2 COL 1 VALUE "NEW SUPPLIER CODE  :".
+           02 LINE 2 COL 22 PIC 99 USING EntrySupplierCode.
+       01 MANAGE-CONFIRM-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "CONFIRM (Y/N) :".
+           02 LINE 1 COL 17 PIC X(1) USING ManageConfirm.
+       01 MANAGE-CHANGED-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "Record updated.".
+       01 MANAGE-DELETED-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "Record deleted.".
+       01 MANAGE-CANCEL-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "No change made.".
+       01 MANAGE-ERR-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "ERROR UPDATING - FILE STATUS :".
+           02 LINE 1 COL 32 PIC 99 USING IndxStatus.
        01 ERROR-SCREEN.
            02 BLANK SCREEN.
            02 LINE 1 COL 1 VALUE "Invalid choice. Please try again.".
+       01 SIGNON-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "************************************".
+           02 LINE 2 COL 1 VALUE "        CATALOG MAINTENANCE SIGN-ON ".
+           02 LINE 3 COL 1 VALUE "************************************".
+           02 LINE 5 COL 1 VALUE "OPERATOR ID :".
+           02 LINE 5 COL 15 PIC X(8) USING OperatorId.
        PROCEDURE DIVISION.
        MAIN-PARA.
+           ACCEPT TodaysDate FROM DATE YYYYMMDD.
+           MOVE SPACES TO OperatorId
+           DISPLAY SIGNON-SCREEN
+           ACCEPT SIGNON-SCREEN.
+           OPEN I-O IndxFile.
+           IF NOFILE-IndxStatus
+               OPEN OUTPUT IndxFile
+               CLOSE IndxFile
+               OPEN I-O IndxFile
+           END-IF.
+           IF NOT OK-IndxStatus
+               DISPLAY "ISSUE WHILE OPENING IndxFile "
+               DISPLAY "FILE-STATUS:" IndxStatus
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AuditFile.
+           IF NOFILE-AuditStatus
+               OPEN OUTPUT AuditFile
+               CLOSE AuditFile
+               OPEN EXTEND AuditFile
+           END-IF.
+           IF NOT OK-AuditStatus
+               DISPLAY "ISSUE WHILE OPENING AuditFile "
+               DISPLAY "FILE-STATUS:" AuditStatus
+               STOP RUN
+           END-IF.
+           PERFORM MENU-PARA.
+           CLOSE IndxFile
+                 AuditFile.
+           STOP RUN.
+
+       MENU-PARA.
            DISPLAY MAIN-SCREEN.
            ACCEPT CHOICE AT LINE 8 COL 23
            EVALUATE CHOICE
                WHEN 1
                    PERFORM P-WRITE
+                   PERFORM MENU-PARA
                WHEN 2
                    PERFORM P-READ
+                   PERFORM MENU-PARA
                WHEN 3
                    PERFORM P-MANAGE
+                   PERFORM MENU-PARA
                WHEN 4
-                   STOP RUN
+                   CONTINUE
                WHEN OTHER
                  DISPLAY ERROR-SCREEN
-                 PERFORM MAIN-PARA
+                 PERFORM MENU-PARA
            END-EVALUATE .
 
 
        P-WRITE.
+           MOVE ZEROES TO EntryCode
+           MOVE ZEROES TO EntrySupplierCode
+           MOVE SPACES TO EntryTitle
            DISPLAY WRITE-SCREEN
+           ACCEPT WRITE-SCREEN
+           MOVE EntryCode TO IndxCode
+           MOVE EntryTitle TO IndxTitle
+           MOVE EntrySupplierCode TO IndxSupplierCode
+           WRITE IndxRecord
+               INVALID KEY
+                   IF DUP-IndxStatus
+                       DISPLAY WRITE-DUP-SCREEN
+                   ELSE
+                       DISPLAY WRITE-ERR-SCREEN
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY WRITE-OK-SCREEN
+                   MOVE IndxCode TO AuditCode
+                   MOVE "ADD   " TO AuditAction
+                   MOVE SPACES TO AuditBeforeTitle
+                   MOVE ZEROES TO AuditBeforeSupplier
+                   MOVE IndxTitle TO AuditAfterTitle
+                   MOVE IndxSupplierCode TO AuditAfterSupplier
+                   PERFORM P-AUDIT-LOG
+           END-WRITE
+           .
+
+       P-AUDIT-LOG.
+           MOVE TodaysDate TO AuditDate
+           MOVE OperatorId TO AuditOperator
+           WRITE AuditRecord
            .
 
        P-READ.
-           DISPLAY READ-SCREEN
+           MOVE ZEROES TO ReadMode
+           DISPLAY READ-MENU-SCREEN
+           ACCEPT READ-MENU-SCREEN
+           EVALUATE ReadMode
+               WHEN 1
+                   PERFORM P-READ-BY-CODE
+               WHEN 2
+                   PERFORM P-READ-BY-TITLE
+               WHEN OTHER
+                   DISPLAY ERROR-SCREEN
+           END-EVALUATE
+           .
+
+       P-READ-BY-CODE.
+           MOVE ZEROES TO QueryCode
+           DISPLAY READ-CODE-SCREEN
+           ACCEPT READ-CODE-SCREEN
+           MOVE QueryCode TO IndxCode
+           READ IndxFile
+               KEY IS IndxCode
+               INVALID KEY
+                   DISPLAY READ-NOTFOUND-SCREEN
+               NOT INVALID KEY
+                   DISPLAY READ-RESULT-SCREEN
+           END-READ
+           .
+
+       P-READ-BY-TITLE.
+           MOVE SPACES TO QueryTitle
+           DISPLAY READ-TITLE-SCREEN
+           ACCEPT READ-TITLE-SCREEN
+           MOVE QueryTitle TO IndxTitle
+           MOVE "Y" TO MoreMatches
+           MOVE "N" TO AnyTitleFound
+           START IndxFile
+               KEY IS NOT LESS THAN IndxTitle
+               INVALID KEY
+                   MOVE "N" TO MoreMatches
+           END-START
+           PERFORM P-READ-NEXT-TITLE UNTIL NoMoreMatches
+           IF NoTitleFound
+               DISPLAY READ-NOTFOUND-SCREEN
+           END-IF
+           .
+
+       P-READ-NEXT-TITLE.
+           READ IndxFile NEXT RECORD
+               AT END
+                   MOVE "N" TO MoreMatches
+           END-READ
+           IF NOT NoMoreMatches
+               IF IndxTitle NOT = QueryTitle
+                   MOVE "N" TO MoreMatches
+               ELSE
+                   MOVE "Y" TO AnyTitleFound
+                   DISPLAY READ-RESULT-SCREEN
+               END-IF
+           END-IF
            .
 
        P-MANAGE.
-           DISPLAY MANAGE-SCREEN
+           MOVE ZEROES TO ManageCode
+           DISPLAY MANAGE-CODE-SCREEN
+           ACCEPT MANAGE-CODE-SCREEN
+           MOVE ManageCode TO IndxCode
+           READ IndxFile
+               KEY IS IndxCode
+               INVALID KEY
+                   DISPLAY MANAGE-NOTFOUND-SCREEN
+               NOT INVALID KEY
+                   PERFORM P-MANAGE-ACTION
+           END-READ
+           .
+
+       P-MANAGE-ACTION.
+           MOVE ZEROES TO ManageAction
+           DISPLAY MANAGE-MENU-SCREEN
+           ACCEPT MANAGE-MENU-SCREEN
+           EVALUATE ManageAction
+               WHEN 1
+                   PERFORM P-MANAGE-CHANGE
+               WHEN 2
+                   PERFORM P-MANAGE-DELETE
+               WHEN OTHER
+                   DISPLAY MANAGE-CANCEL-SCREEN
+           END-EVALUATE
+           .
+
+       P-MANAGE-CHANGE.
+           MOVE IndxTitle TO EntryTitle
+           MOVE IndxSupplierCode TO EntrySupplierCode
+           MOVE IndxTitle TO AuditBeforeTitle
+           MOVE IndxSupplierCode TO AuditBeforeSupplier
+           DISPLAY MANAGE-CHANGE-SCREEN
+           ACCEPT MANAGE-CHANGE-SCREEN
+           MOVE SPACES TO ManageConfirm
+           DISPLAY MANAGE-CONFIRM-SCREEN
+           ACCEPT MANAGE-CONFIRM-SCREEN
+           IF ManageConfirmedYes
+               MOVE EntryTitle TO IndxTitle
+               MOVE EntrySupplierCode TO IndxSupplierCode
+               REWRITE IndxRecord
+                   INVALID KEY
+                       DISPLAY MANAGE-ERR-SCREEN
+                   NOT INVALID KEY
+                       DISPLAY MANAGE-CHANGED-SCREEN
+                       MOVE IndxCode TO AuditCode
+                       MOVE "CHANGE" TO AuditAction
+                       MOVE IndxTitle TO AuditAfterTitle
+                       MOVE IndxSupplierCode TO AuditAfterSupplier
+                       PERFORM P-AUDIT-LOG
+               END-REWRITE
+           ELSE
+               DISPLAY MANAGE-CANCEL-SCREEN
+           END-IF
+           .
+
+       P-MANAGE-DELETE.
+           MOVE IndxTitle TO AuditBeforeTitle
+           MOVE IndxSupplierCode TO AuditBeforeSupplier
+           MOVE SPACES TO ManageConfirm
+           DISPLAY MANAGE-CONFIRM-SCREEN
+           ACCEPT MANAGE-CONFIRM-SCREEN
+           IF ManageConfirmedYes
+               DELETE IndxFile
+                   INVALID KEY
+                       DISPLAY MANAGE-ERR-SCREEN
+                   NOT INVALID KEY
+                       DISPLAY MANAGE-DELETED-SCREEN
+                       MOVE IndxCode TO AuditCode
+                       MOVE "DELETE" TO AuditAction
+                       MOVE SPACES TO AuditAfterTitle
+                       MOVE ZEROES TO AuditAfterSupplier
+                       PERFORM P-AUDIT-LOG
+               END-DELETE
+           ELSE
+               DISPLAY MANAGE-CANCEL-SCREEN
+           END-IF
            .
