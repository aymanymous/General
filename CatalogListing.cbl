@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CatalogListing.
+       AUTHOR.  AYMANE HMIDANI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT IndxFile ASSIGN
+        TO "MYPATH/IDX.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS IndxCode
+                 ALTERNATE RECORD KEY IS IndxTitle WITH DUPLICATES
+                 FILE STATUS IS IndxStatus.
+       SELECT ReportFile ASSIGN
+        TO "MYPATH/RPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ReportStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IndxFile.
+       01 IndxRecord.
+          02 IndxCode               PIC 9(5).
+          02 IndxTitle              PIC X(40).
+          02 IndxSupplierCode       PIC 99.
+
+       FD ReportFile.
+       01 ReportLine                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 IndxStatus     PIC 99 VALUE ZEROES.
+          88 OK-IndxStatus    VALUE 00.
+       77 ReportStatus   PIC 99 VALUE ZEROES.
+          88 OK-ReportStatus    VALUE 00.
+       77 EndOfIndx      PIC X(1) VALUE "N".
+          88 AtEndOfIndx      VALUE "Y".
+       77 RecordCount    PIC 9(7) VALUE ZEROES.
+       77 GroupTitle     PIC X(40) VALUE SPACES.
+       77 GroupStored    PIC 9(3) VALUE ZEROES.
+       77 GroupTotal     PIC 9(5) VALUE ZEROES.
+       77 GroupIdx       PIC 9(3) VALUE ZEROES.
+       77 DuplicateGroups PIC 9(5) VALUE ZEROES.
+       77 GroupOverflow   PIC 9(5) VALUE ZEROES.
+       01 GroupTable.
+      * GROUP-TABLE-SIZE below must match the OCCURS bound; Flush-
+      * Duplicate-Group reports however many codes overflow it so a
+      * title with more duplicates than the table holds is never
+      * under-reported without a "...AND n MORE" note.
+          02 GroupEntry OCCURS 500 TIMES.
+             03 GroupCode           PIC 9(5).
+       77 GROUP-TABLE-SIZE PIC 9(3) VALUE 500.
+       77 ExceptionLineCount PIC 9(4) VALUE ZEROES.
+       77 ExceptionIdx       PIC 9(4) VALUE ZEROES.
+       01 ExceptionTable.
+      * The main loop writes the listing line for a title before it
+      * can know whether that title is a duplicate, so the duplicate-
+      * group lines cannot be written to ReportFile as they are found
+      * without interleaving them into the body of the listing. They
+      * are buffered here instead and written as a block after
+      * Print-Exception-Heading, once the whole file has been read.
+          02 ExceptionEntry OCCURS 9999 TIMES.
+             03 ExceptionLine       PIC X(80).
+
+       PROCEDURE DIVISION.
+       Begin.
+          OPEN INPUT IndxFile.
+                     IF NOT OK-IndxStatus
+               DISPLAY "ISSUE WHILE OPENING IndxFile "
+               DISPLAY "FILE-STATUS:" IndxStatus
+               STOP RUN
+           END-IF
+          OPEN OUTPUT ReportFile.
+                     IF NOT OK-ReportStatus
+               DISPLAY "ISSUE WHILE OPENING ReportFile "
+               DISPLAY "FILE-STATUS:" ReportStatus
+               STOP RUN
+           END-IF
+
+          PERFORM Print-Listing-Heading.
+          MOVE LOW-VALUES TO IndxTitle.
+          START IndxFile
+             KEY IS NOT LESS THAN IndxTitle
+             INVALID KEY SET AtEndOfIndx TO TRUE
+          END-START.
+          IF NOT AtEndOfIndx
+             PERFORM Read-Next-Indx
+          END-IF
+          PERFORM UNTIL AtEndOfIndx
+             PERFORM Process-Indx-Record
+             PERFORM Read-Next-Indx
+          END-PERFORM.
+          PERFORM Flush-Duplicate-Group.
+          PERFORM Print-Exception-Heading.
+          IF ExceptionLineCount = ZEROES
+             MOVE "NO DUPLICATE TITLES FOUND." TO ReportLine
+             WRITE ReportLine
+          ELSE
+             MOVE 1 TO ExceptionIdx
+             PERFORM Write-One-Exception-Line
+                UNTIL ExceptionIdx > ExceptionLineCount
+          END-IF.
+
+          CLOSE IndxFile
+                ReportFile.
+          DISPLAY "CatalogListing - RECORDS LISTED : " RecordCount.
+          DISPLAY "CatalogListing - DUPLICATE GROUPS: " DuplicateGroups.
+          STOP RUN.
+
+       Read-Next-Indx.
+          READ IndxFile NEXT RECORD
+             AT END SET AtEndOfIndx TO TRUE
+          END-READ.
+
+       Process-Indx-Record.
+          ADD 1 TO RecordCount
+          MOVE SPACES TO ReportLine
+          STRING IndxCode        DELIMITED BY SIZE
+                 "  "            DELIMITED BY SIZE
+                 IndxTitle       DELIMITED BY SIZE
+                 "  "            DELIMITED BY SIZE
+                 IndxSupplierCode DELIMITED BY SIZE
+             INTO ReportLine
+          END-STRING
+          WRITE ReportLine.
+          IF IndxTitle = GroupTitle
+             ADD 1 TO GroupTotal
+             IF GroupStored < GROUP-TABLE-SIZE
+                ADD 1 TO GroupStored
+                MOVE IndxCode TO GroupCode(GroupStored)
+             END-IF
+          ELSE
+             PERFORM Flush-Duplicate-Group
+             MOVE IndxTitle TO GroupTitle
+             MOVE 1 TO GroupStored
+             MOVE 1 TO GroupTotal
+             MOVE IndxCode TO GroupCode(1)
+          END-IF.
+
+       Flush-Duplicate-Group.
+          IF GroupTotal > 1
+             ADD 1 TO DuplicateGroups
+             MOVE SPACES TO ReportLine
+             STRING "DUPLICATE TITLE: " DELIMITED BY SIZE
+                    GroupTitle          DELIMITED BY SIZE
+                INTO ReportLine
+             END-STRING
+             PERFORM Buffer-Exception-Line
+             MOVE 1 TO GroupIdx
+             PERFORM Print-One-Group-Code UNTIL GroupIdx > GroupStored
+             IF GroupTotal > GroupStored
+                PERFORM Print-Group-Overflow-Note
+             END-IF
+          END-IF
+          MOVE ZEROES TO GroupStored
+          MOVE ZEROES TO GroupTotal.
+
+       Print-One-Group-Code.
+          MOVE SPACES TO ReportLine
+          STRING "    CODE : " DELIMITED BY SIZE
+                 GroupCode(GroupIdx) DELIMITED BY SIZE
+             INTO ReportLine
+          END-STRING
+          PERFORM Buffer-Exception-Line
+          ADD 1 TO GroupIdx.
+
+       Print-Group-Overflow-Note.
+          COMPUTE GroupOverflow = GroupTotal - GroupStored
+          MOVE SPACES TO ReportLine
+          STRING "    ... AND " DELIMITED BY SIZE
+                 GroupOverflow   DELIMITED BY SIZE
+                 " MORE (TOTAL " DELIMITED BY SIZE
+                 GroupTotal      DELIMITED BY SIZE
+                 ")"             DELIMITED BY SIZE
+             INTO ReportLine
+          END-STRING
+          PERFORM Buffer-Exception-Line.
+
+       Buffer-Exception-Line.
+          IF ExceptionLineCount < 9999
+             ADD 1 TO ExceptionLineCount
+             MOVE ReportLine TO ExceptionLine(ExceptionLineCount)
+          END-IF.
+
+       Write-One-Exception-Line.
+          MOVE ExceptionLine(ExceptionIdx) TO ReportLine
+          WRITE ReportLine
+          ADD 1 TO ExceptionIdx.
+
+       Print-Listing-Heading.
+          MOVE "CATALOG LISTING BY TITLE" TO ReportLine
+          WRITE ReportLine
+          MOVE "=========================" TO ReportLine
+          WRITE ReportLine.
+
+       Print-Exception-Heading.
+          MOVE SPACES TO ReportLine
+          WRITE ReportLine
+          MOVE "POSSIBLE DUPLICATE CATALOG ENTRIES" TO ReportLine
+          WRITE ReportLine
+          MOVE "===================================" TO ReportLine
+          WRITE ReportLine.
