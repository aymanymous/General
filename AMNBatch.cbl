@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AMNBatch.
+       AUTHOR.  AYMANE HMIDANI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TransFile ASSIGN
+        TO "MYPATH/TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TransStatus.
+       SELECT IndxFile ASSIGN
+        TO "MYPATH/IDX.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS RANDOM
+                 RECORD KEY IS IndxCode
+                 ALTERNATE RECORD KEY IS IndxTitle WITH DUPLICATES
+                 FILE STATUS IS IndxStatus.
+       SELECT AuditFile ASSIGN
+        TO "MYPATH/AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditStatus.
+       SELECT TranLogFile ASSIGN
+        TO "MYPATH/TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TranLogStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TransFile.
+       01 TransRecord.
+          88   EndOfTrans VALUE HIGH-VALUES.
+          02 TransAction         PIC X(1).
+          02 TransCode           PIC 9(5).
+          02 TransTitle          PIC X(40).
+          02 TransSupplierCode   PIC 99.
+          02 TransOperator       PIC X(8).
+
+       FD IndxFile.
+       01 IndxRecord.
+          02 IndxCode               PIC 9(5).
+          02 IndxTitle              PIC X(40).
+          02 IndxSupplierCode       PIC 99.
+
+       FD AuditFile.
+       01 AuditRecord.
+          02 AuditCode              PIC 9(5).
+          02 AuditAction            PIC X(6).
+          02 AuditBeforeTitle       PIC X(40).
+          02 AuditBeforeSupplier    PIC 99.
+          02 AuditAfterTitle        PIC X(40).
+          02 AuditAfterSupplier     PIC 99.
+          02 AuditDate              PIC 9(8).
+          02 AuditOperator          PIC X(8).
+
+       FD TranLogFile.
+       01 TranLogRecord.
+          02 LogCode                PIC 9(5).
+          02 LogAction              PIC X(1).
+          02 LogResult              PIC X(9).
+          02 LogFileStatus          PIC 99.
+
+       WORKING-STORAGE SECTION.
+       77 TransStatus   PIC 99 VALUE ZEROES.
+          88 OK-TransStatus    VALUE 00.
+       77 IndxStatus    PIC 99 VALUE ZEROES.
+          88 OK-IndxStatus       VALUE 00.
+          88 NOTFND-IndxStatus   VALUE 23.
+          88 NOFILE-IndxStatus   VALUE 35.
+       77 AuditStatus   PIC 99 VALUE ZEROES.
+          88 OK-AuditStatus      VALUE 00.
+          88 NOFILE-AuditStatus  VALUE 35.
+       77 TranLogStatus PIC 99 VALUE ZEROES.
+          88 OK-TranLogStatus    VALUE 00.
+       77 TodaysDate      PIC 9(8).
+       77 TransReadCount  PIC 9(7) VALUE ZEROES.
+       77 TransOkCount    PIC 9(7) VALUE ZEROES.
+       77 TransFailCount  PIC 9(7) VALUE ZEROES.
+       PROCEDURE DIVISION.
+       Begin.
+          ACCEPT TodaysDate FROM DATE YYYYMMDD.
+          OPEN INPUT TransFile.
+                     IF NOT OK-TransStatus
+               DISPLAY "ISSUE WHILE OPENING TransFile "
+               DISPLAY "FILE-STATUS:" TransStatus
+               STOP RUN
+           END-IF
+          OPEN I-O IndxFile.
+          IF NOFILE-IndxStatus
+             OPEN OUTPUT IndxFile
+             CLOSE IndxFile
+             OPEN I-O IndxFile
+          END-IF.
+                     IF NOT OK-IndxStatus
+               DISPLAY "ISSUE WHILE OPENING IndxFile "
+               DISPLAY "FILE-STATUS:" IndxStatus
+               STOP RUN
+           END-IF
+          OPEN EXTEND AuditFile.
+          IF NOFILE-AuditStatus
+             OPEN OUTPUT AuditFile
+             CLOSE AuditFile
+             OPEN EXTEND AuditFile
+          END-IF.
+                     IF NOT OK-AuditStatus
+               DISPLAY "ISSUE WHILE OPENING AuditFile "
+               DISPLAY "FILE-STATUS:" AuditStatus
+               STOP RUN
+           END-IF
+          OPEN OUTPUT TranLogFile.
+                     IF NOT OK-TranLogStatus
+               DISPLAY "ISSUE WHILE OPENING TranLogFile "
+               DISPLAY "FILE-STATUS:" TranLogStatus
+               STOP RUN
+           END-IF
+
+          READ TransFile
+             AT END SET EndOfTrans TO TRUE
+          END-READ.
+          PERFORM UNTIL EndOfTrans
+             ADD 1 TO TransReadCount
+             PERFORM Apply-One-Transaction
+             READ TransFile
+                AT END SET EndOfTrans TO TRUE
+             END-READ
+          END-PERFORM.
+
+          CLOSE TransFile
+                IndxFile
+                AuditFile
+                TranLogFile.
+          PERFORM Print-Batch-Totals.
+          STOP RUN.
+
+       Apply-One-Transaction.
+          EVALUATE TransAction
+             WHEN "A"
+                PERFORM Batch-Add
+             WHEN "C"
+                PERFORM Batch-Change
+             WHEN "D"
+                PERFORM Batch-Delete
+             WHEN OTHER
+                MOVE TransCode TO LogCode
+                MOVE TransAction TO LogAction
+                MOVE "BAD-ACTN" TO LogResult
+                MOVE ZEROES TO LogFileStatus
+                ADD 1 TO TransFailCount
+                PERFORM Write-Tran-Log
+          END-EVALUATE.
+
+       Batch-Add.
+          MOVE TransCode TO IndxCode
+          MOVE TransTitle TO IndxTitle
+          MOVE TransSupplierCode TO IndxSupplierCode
+          WRITE IndxRecord
+             INVALID KEY
+                PERFORM Log-Transaction-Failed
+             NOT INVALID KEY
+                PERFORM Log-Transaction-OK
+                MOVE "ADD   " TO AuditAction
+                MOVE SPACES TO AuditBeforeTitle
+                MOVE ZEROES TO AuditBeforeSupplier
+                MOVE IndxTitle TO AuditAfterTitle
+                MOVE IndxSupplierCode TO AuditAfterSupplier
+                PERFORM Write-Audit-Record
+          END-WRITE.
+
+       Batch-Change.
+          MOVE TransCode TO IndxCode
+          READ IndxFile
+             KEY IS IndxCode
+             INVALID KEY
+                PERFORM Log-Transaction-Failed
+             NOT INVALID KEY
+                MOVE IndxTitle TO AuditBeforeTitle
+                MOVE IndxSupplierCode TO AuditBeforeSupplier
+                MOVE TransTitle TO IndxTitle
+                MOVE TransSupplierCode TO IndxSupplierCode
+                REWRITE IndxRecord
+                   INVALID KEY
+                      PERFORM Log-Transaction-Failed
+                   NOT INVALID KEY
+                      PERFORM Log-Transaction-OK
+                      MOVE "CHANGE" TO AuditAction
+                      MOVE IndxTitle TO AuditAfterTitle
+                      MOVE IndxSupplierCode TO AuditAfterSupplier
+                      PERFORM Write-Audit-Record
+                END-REWRITE
+          END-READ.
+
+       Batch-Delete.
+          MOVE TransCode TO IndxCode
+          READ IndxFile
+             KEY IS IndxCode
+             INVALID KEY
+                PERFORM Log-Transaction-Failed
+             NOT INVALID KEY
+                MOVE IndxTitle TO AuditBeforeTitle
+                MOVE IndxSupplierCode TO AuditBeforeSupplier
+                DELETE IndxFile
+                   INVALID KEY
+                      PERFORM Log-Transaction-Failed
+                   NOT INVALID KEY
+                      PERFORM Log-Transaction-OK
+                      MOVE "DELETE" TO AuditAction
+                      MOVE SPACES TO AuditAfterTitle
+                      MOVE ZEROES TO AuditAfterSupplier
+                      PERFORM Write-Audit-Record
+                END-DELETE
+          END-READ.
+
+       Log-Transaction-OK.
+          MOVE TransCode TO LogCode
+          MOVE TransAction TO LogAction
+          MOVE "APPLIED  " TO LogResult
+          MOVE IndxStatus TO LogFileStatus
+          ADD 1 TO TransOkCount
+          PERFORM Write-Tran-Log.
+
+       Log-Transaction-Failed.
+          MOVE TransCode TO LogCode
+          MOVE TransAction TO LogAction
+          MOVE "REJECTED " TO LogResult
+          MOVE IndxStatus TO LogFileStatus
+          ADD 1 TO TransFailCount
+          PERFORM Write-Tran-Log.
+
+       Write-Tran-Log.
+          WRITE TranLogRecord.
+
+       Write-Audit-Record.
+          MOVE TransCode TO AuditCode
+          MOVE TodaysDate TO AuditDate
+          MOVE TransOperator TO AuditOperator
+          WRITE AuditRecord.
+
+       Print-Batch-Totals.
+          DISPLAY "*****************************************".
+          DISPLAY "  AMNBatch - RUN CONTROL TOTALS            ".
+          DISPLAY "*****************************************".
+          DISPLAY "TRANSACTIONS READ     : " TransReadCount.
+          DISPLAY "TRANSACTIONS APPLIED   : " TransOkCount.
+          DISPLAY "TRANSACTIONS REJECTED  : " TransFailCount.
